@@ -1,73 +1,560 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FILE-CLONER.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT FILE-IN ASSIGN TO "File.txt"
-        ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT FILE-OUT ASSIGN TO DYNAMIC FILE-NAME
-        ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD FILE-IN.
-01 FILE-RECORD PIC X(1000).
-
-FD FILE-OUT.
-01 FILE-OUT-RECORD PIC X(1000).
-
-WORKING-STORAGE SECTION.
-01 WS-NUMBER USAGE BINARY-LONG UNSIGNED.
-01 WS-NUMBER2 USAGE BINARY-LONG UNSIGNED.
-01 WS-NUMBER3 USAGE BINARY-LONG UNSIGNED VALUE 18446744073709551615.
-01 WS-FILE-NAME PIC X(100).
-01 WS-FILE-CONTENTS PIC X(1000).
-01 WS-EOF PIC X VALUE 'N'.
-01 WS-COUNTER PIC 9(20).
-01 WS-COUNTER-DISPLAY PIC Z(19)9.
-01 FILE-NAME PIC X(100).
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    PERFORM INITIALIZE-PROGRAM
-    PERFORM PROCESS-FILES
-    STOP RUN.
-
-INITIALIZE-PROGRAM.
-    MOVE "File.txt" TO WS-FILE-NAME
-    OPEN INPUT FILE-IN
-    IF FILE-STATUS NOT = "00"
-        OPEN OUTPUT FILE-IN
-        MOVE "Goodbye Cruel World!" TO FILE-RECORD
-        WRITE FILE-RECORD
-        CLOSE FILE-IN
-    END-IF
-    DISPLAY "WARNING! THIS A FILE CLONER! "
-    DISPLAY "EXECUTING THIS WILL RESULT IN A FILE OVERLOAD!"
-    ACCEPT OMITTED
-    CALL "CBL_CLEAR_SCREEN".
-
-PROCESS-FILES.
-    MOVE "File.txt" TO WS-FILE-NAME
-    OPEN INPUT FILE-IN
-    READ FILE-IN INTO WS-FILE-CONTENTS
-    CLOSE FILE-IN
-    MOVE 0 TO WS-NUMBER
-    MOVE 0 TO WS-NUMBER2
-    PERFORM UNTIL WS-NUMBER >= WS-NUMBER3
-        ADD 1 TO WS-NUMBER2
-        MOVE WS-NUMBER2 TO WS-COUNTER
-        MOVE WS-COUNTER TO WS-COUNTER-DISPLAY
-        DISPLAY WS-COUNTER-DISPLAY WITH NO ADVANCING
-        STRING "File (" DELIMITED BY SIZE
-               WS-NUMBER2 DELIMITED BY SIZE
-               ").txt" DELIMITED BY SIZE
-               INTO FILE-NAME
-        OPEN EXTEND FILE-OUT
-        MOVE WS-FILE-CONTENTS TO FILE-OUT-RECORD
-        WRITE FILE-OUT-RECORD
-        CLOSE FILE-OUT
-        MOVE FUNCTION CURRENT-DATE TO WS-FILE-NAME
-    END-PERFORM
-    DISPLAY SPACE.
+000100*================================================================
+000110*FILE-CLONER
+000120*
+000130*DISTRIBUTES A SOURCE TEMPLATE (File.txt) BY CLONING IT OUT TO A
+000140*RUN OF NUMBERED OR NAMED OUTPUT FILES FOR DOWNSTREAM PICKUP.
+000150*================================================================
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. FILE-CLONER.
+000180 AUTHOR. J H MORRISON.
+000190 INSTALLATION. DISTRIBUTION SERVICES.
+000200 DATE-WRITTEN. 01/05/2023.
+000210 DATE-COMPILED.
+000220*----------------------------------------------------------------
+000230*MODIFICATION HISTORY
+000240*----------------------------------------------------------------
+000250*DATE       INIT DESCRIPTION
+000260*01/05/2023 JHM  ORIGINAL VERSION.
+000270*08/09/2026 JHM  ADD CTLCARD RUN-COUNT PARAMETER SO THE JOB
+000280*                ENDS CLEANLY INSTEAD OF LOOPING UNTIL KILLED.
+000290*08/09/2026 JHM  ABEND WITH A DIAGNOSTIC RETURN CODE WHEN
+000300*                File.txt IS MISSING INSTEAD OF SUBSTITUTING
+000310*                A PLACEHOLDER TEMPLATE.
+000320*08/09/2026 JHM  ADD AUDITLOG RECORD FOR EVERY OUTPUT FILE.
+000330*08/09/2026 JHM  ADD OUTPUT-DIRECTORY PARAMETER FOR PER-RUN
+000340*                FAN OUT TO A TARGET FOLDER.
+000350*08/09/2026 JHM  MAP THE TEMPLATE WITH COPYBOOK FILEREC AND
+000360*                VALIDATE IT BEFORE CLONING BEGINS.
+000370*08/09/2026 JHM  CLONE THE WHOLE SOURCE FILE, NOT JUST ITS
+000380*                FIRST RECORD.
+000390*08/09/2026 JHM  ADD BATCH-MODE SWITCH TO SKIP THE OPERATOR
+000400*                CONFIRMATION PROMPT FOR UNATTENDED RUNS.
+000410*08/09/2026 JHM  ADD OPEN-MODE SWITCH (OVERWRITE VS APPEND)
+000420*                SO RERUNS DO NOT DUPLICATE OUTPUT LINES.
+000430*08/09/2026 JHM  ADD MANIFEST SWITCH TO NAME OUTPUTS FROM A
+000440*                RECIPIENT LIST INSTEAD OF A COUNTER.
+000450*08/09/2026 JHM  ADD END-OF-RUN SUMMARY REPORT (COUNTS,
+000460*                BYTES, TIMESTAMPS, ELAPSED TIME).
+000470*08/09/2026 JHM  ADD CHECKPOINT/RESTART SO AN INTERRUPTED RUN
+000480*                RESUMES INSTEAD OF REDOING COMPLETED COPIES.
+000490*----------------------------------------------------------------
+000500 
+000510 ENVIRONMENT DIVISION.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540*SOURCE TEMPLATE TO BE CLONED.
+000550     SELECT FILE-IN ASSIGN TO "File.txt"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-FILE-IN-STATUS.
+000580*NUMBERED OR NAMED CLONE, BUILT FRESH FOR EACH COPY.
+000590     SELECT FILE-OUT ASSIGN TO DYNAMIC FILE-NAME
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-FILE-OUT-STATUS.
+000620*OPTIONAL CONTROL CARD - RUN-COUNT, OUTPUT DIRECTORY, BATCH,
+000630*OPEN-MODE AND MANIFEST SWITCHES FOR THIS RUN.
+000640     SELECT CTL-CARD-FILE ASSIGN TO "CTLCARD"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-CTL-STATUS.
+000670*OPTIONAL LIST OF RECIPIENT NAMES FOR MANIFEST-DRIVEN RUNS.
+000680     SELECT MANIFEST-FILE ASSIGN TO DYNAMIC WS-MANIFEST-PATH
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-MANIFEST-STATUS.
+000710*AUDIT TRAIL OF EVERY OUTPUT FILE PRODUCED THIS RUN.
+000720     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-AUDIT-STATUS.
+000750*RESTART CHECKPOINT - LAST COPY NUMBER SUCCESSFULLY WRITTEN.
+000760     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-CHKPT-STATUS.
+000781*SIDE FILE FOR CHECKPOINT UPDATES - WRITTEN FRESH EACH TIME AND
+000782*RENAMED OVER CHKPOINT SO THE LIVE CHECKPOINT IS NEVER LEFT
+000783*TRUNCATED BY A RUN THAT IS KILLED MID-UPDATE.
+000784     SELECT CHECKPOINT-TEMP-FILE ASSIGN TO "CHKPOINT.NEW"
+000785         ORGANIZATION IS LINE SEQUENTIAL
+000786         FILE STATUS IS WS-CHKPT-TEMP-STATUS.
+000790
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  FILE-IN.
+000830 01  FILE-RECORD.
+000840     COPY FILEREC.
+000850 
+000860 FD  FILE-OUT.
+000870 01  FILE-OUT-RECORD              PIC X(1000).
+000880 
+000890 FD  CTL-CARD-FILE.
+000900 01  CTL-CARD-RECORD.
+000910     05  CC-RUN-COUNT             PIC 9(08).
+000920     05  CC-OUTPUT-DIR            PIC X(60).
+000930     05  CC-BATCH-MODE-SW         PIC X(01).
+000940         88  CC-BATCH-MODE-ON     VALUE "Y".
+000950     05  CC-OPEN-MODE-SW          PIC X(01).
+000960         88  CC-OPEN-MODE-APPEND  VALUE "A".
+000970     05  CC-MANIFEST-SW           PIC X(01).
+000980         88  CC-MANIFEST-MODE-ON  VALUE "Y".
+000990     05  CC-MANIFEST-FILE         PIC X(60).
+001000 
+001010 FD  MANIFEST-FILE.
+001020 01  MANIFEST-RECORD.
+001030     05  MF-TARGET-NAME           PIC X(60).
+001040 
+001050 FD  AUDIT-FILE.
+001060 01  AUDIT-RECORD.
+001070     05  AL-FILE-NAME             PIC X(160).
+001080     05  FILLER                   PIC X(01).
+001090     05  AL-TIMESTAMP             PIC X(17).
+001100     05  FILLER                   PIC X(01).
+001110     05  AL-BYTE-COUNT            PIC 9(08).
+001120 
+001130 FD  CHECKPOINT-FILE.
+001140 01  CHECKPOINT-RECORD.
+001150     05  CP-LAST-COMPLETED        PIC 9(08).
+001152
+001154 FD  CHECKPOINT-TEMP-FILE.
+001156 01  CHECKPOINT-TEMP-RECORD.
+001158     05  CPT-LAST-COMPLETED      PIC 9(08).
+001160
+001170 WORKING-STORAGE SECTION.
+001180*FILE STATUS SWITCHES.
+001190 77  WS-FILE-IN-STATUS            PIC X(02).
+001200 77  WS-FILE-OUT-STATUS           PIC X(02).
+001210 77  WS-CTL-STATUS                PIC X(02).
+001220 77  WS-MANIFEST-STATUS           PIC X(02).
+001230 77  WS-AUDIT-STATUS              PIC X(02).
+001240 77  WS-CHKPT-STATUS              PIC X(02).
+001242 77  WS-CHKPT-TEMP-STATUS         PIC X(02).
+001244*NAMES AND RETURN CODE FOR THE ATOMIC CHECKPOINT RENAME.
+001246 77  WS-CHKPT-NEW-NAME            PIC X(12) VALUE "CHKPOINT.NEW".
+001248 77  WS-CHKPT-LIVE-NAME           PIC X(12) VALUE "CHKPOINT".
+001249 77  WS-CHKPT-RENAME-RC           PIC S9(09) USAGE COMP-5.
+001250*ABEND DIAGNOSTIC TEXT.
+001260 77  WS-ABEND-MESSAGE             PIC X(60).
+001270*RUN COUNTERS AND BYTE TOTALS.
+001280 77  WS-FILE-COUNT                PIC 9(08) USAGE COMP.
+001290 77  WS-COUNTER-DISPLAY           PIC Z(7)9.
+001300 77  WS-RESUME-COUNT              PIC 9(08) USAGE COMP.
+001310 77  WS-SKIP-COUNT                PIC 9(08) USAGE COMP.
+001320 77  WS-BYTES-THIS-FILE           PIC 9(08) USAGE COMP.
+001330 77  WS-BYTES-TOTAL               PIC 9(12) USAGE COMP.
+001335 77  WS-TRAILING-SPACES           PIC 9(04) USAGE COMP.
+001337 77  WS-RECORD-LENGTH             PIC 9(04) USAGE COMP.
+001340*END-OF-FILE SWITCHES.
+001350 77  WS-EOF                       PIC X(01) VALUE "N".
+001360     88  WS-END-OF-SOURCE         VALUE "Y".
+001370 77  WS-MANIFEST-EOF              PIC X(01) VALUE "N".
+001380     88  WS-END-OF-MANIFEST       VALUE "Y".
+001390*WORK AREAS FOR BUILDING FILE-NAME FROM A COUNTER OR MANIFEST.
+001400 77  WS-SEQ-EDIT                  PIC Z(7)9.
+001410 77  WS-LEAD-SPACES               PIC 9(02) USAGE COMP.
+001420 77  WS-OUTPUT-NAME-SUFFIX        PIC X(60).
+001430 77  FILE-NAME                    PIC X(160).
+001440 77  WS-MANIFEST-PATH             PIC X(60).
+001450*START AND END OF RUN TIMESTAMPS FOR THE SUMMARY REPORT.
+001460 01  WS-START-TIME.
+001470     05  WS-START-HH              PIC 9(02).
+001480     05  WS-START-MM              PIC 9(02).
+001490     05  WS-START-SS              PIC 9(02).
+001500     05  WS-START-CC              PIC 9(02).
+001510 01  WS-END-TIME.
+001520     05  WS-END-HH                PIC 9(02).
+001530     05  WS-END-MM                PIC 9(02).
+001540     05  WS-END-SS                PIC 9(02).
+001550     05  WS-END-CC                PIC 9(02).
+001560 77  WS-START-DATE                PIC 9(08).
+001570 77  WS-END-DATE                  PIC 9(08).
+001580 77  WS-START-SECONDS             PIC 9(08) USAGE COMP.
+001590 77  WS-END-SECONDS               PIC 9(08) USAGE COMP.
+001600 77  WS-ELAPSED-SECONDS           PIC 9(08) USAGE COMP.
+001610 77  WS-BYTES-TOTAL-DISP          PIC Z(11)9.
+001620 77  WS-ELAPSED-SECONDS-DISP      PIC Z(7)9.
+001630*TIMESTAMP FOR EACH AUDIT LOG RECORD.
+001640 77  WS-TS-DATE                   PIC 9(08).
+001650 77  WS-TS-TIME                   PIC 9(08).
+001660 
+001670 PROCEDURE DIVISION.
+001680*================================================================
+001690*0000-MAIN-PROCEDURE
+001700*================================================================
+001710 0000-MAIN-PROCEDURE.
+001720     PERFORM 1000-INITIALIZE-PROGRAM THRU 1000-EXIT
+001730     PERFORM 2000-PROCESS-FILES THRU 2000-EXIT
+001740     PERFORM 9000-WRITE-SUMMARY-REPORT THRU 9000-EXIT
+001750     STOP RUN.
+001760 
+001770*================================================================
+001780*1000-INITIALIZE-PROGRAM - VALIDATE THE TEMPLATE, READ THE
+001790*CONTROL CARD, AND WARN THE OPERATOR UNLESS RUNNING BATCH MODE.
+001800*================================================================
+001810 1000-INITIALIZE-PROGRAM.
+001820     ACCEPT WS-START-DATE FROM DATE YYYYMMDD
+001830     ACCEPT WS-START-TIME FROM TIME
+001840     PERFORM 1100-VALIDATE-SOURCE-TEMPLATE THRU 1100-EXIT
+001850     PERFORM 1200-READ-CONTROL-CARD THRU 1200-EXIT
+001860     PERFORM 1300-READ-CHECKPOINT THRU 1300-EXIT
+001870     IF CC-BATCH-MODE-ON
+001880         GO TO 1000-EXIT
+001890     END-IF
+001900     DISPLAY "WARNING! THIS A FILE CLONER! "
+001910     DISPLAY "EXECUTING THIS WILL RESULT IN A FILE OVERLOAD!"
+001920     ACCEPT OMITTED
+001930     CALL "CBL_CLEAR_SCREEN".
+001940 1000-EXIT.
+001950     EXIT.
+001960 
+001970*----------------------------------------------------------------
+001980*1100-VALIDATE-SOURCE-TEMPLATE - OPEN File.txt, READ ITS
+001990*FIRST RECORD AND CHECK IT BEFORE CLONING IS ALLOWED TO START.
+002000*----------------------------------------------------------------
+002010 1100-VALIDATE-SOURCE-TEMPLATE.
+002020     OPEN INPUT FILE-IN
+002030     IF WS-FILE-IN-STATUS NOT = "00"
+002040         MOVE "File.txt NOT FOUND - SOURCE TEMPLATE MISSING"
+002050             TO WS-ABEND-MESSAGE
+002060         GO TO 9999-ABEND-EXIT
+002070     END-IF
+002080     READ FILE-IN
+002090         AT END
+002100             MOVE "File.txt IS EMPTY - NO RECORD TO CLONE"
+002110                 TO WS-ABEND-MESSAGE
+002120             CLOSE FILE-IN
+002130             GO TO 9999-ABEND-EXIT
+002140     END-READ
+002150     IF FR-EFFECTIVE-DATE NOT NUMERIC
+002160        OR FR-SEQUENCE-NUMBER NOT NUMERIC
+002170         MOVE "File.txt TEMPLATE FAILED VALIDATION"
+002180             TO WS-ABEND-MESSAGE
+002190         CLOSE FILE-IN
+002200         GO TO 9999-ABEND-EXIT
+002210     END-IF
+002220     CLOSE FILE-IN.
+002230 1100-EXIT.
+002240     EXIT.
+002250 
+002260*----------------------------------------------------------------
+002270*1200-READ-CONTROL-CARD - PICK UP THE RUN-COUNT AND OTHER SWITCHES
+002280*FOR THIS RUN FROM CTLCARD, OR PROMPT THE OPERATOR WHEN NO
+002290*CARD IS PRESENT.
+002300*----------------------------------------------------------------
+002310 1200-READ-CONTROL-CARD.
+002320     INITIALIZE CTL-CARD-RECORD
+002330     MOVE "O" TO CC-OPEN-MODE-SW
+002340     OPEN INPUT CTL-CARD-FILE
+002350     IF WS-CTL-STATUS = "00"
+002360         READ CTL-CARD-FILE
+002370         CLOSE CTL-CARD-FILE
+002380     ELSE
+002390         DISPLAY "NO CTLCARD FOUND - ENTER RUN PARAMETERS"
+002400         DISPLAY "NUMBER OF COPIES TO PRODUCE: "
+002410             WITH NO ADVANCING
+002420         ACCEPT CC-RUN-COUNT
+002430     END-IF
+002440     MOVE CC-MANIFEST-FILE TO WS-MANIFEST-PATH
+002450     IF CC-RUN-COUNT = 0 AND NOT CC-MANIFEST-MODE-ON
+002460         MOVE "RUN COUNT MUST BE GREATER THAN ZERO"
+002470             TO WS-ABEND-MESSAGE
+002480         GO TO 9999-ABEND-EXIT
+002490     END-IF.
+002500 1200-EXIT.
+002510     EXIT.
+002520 
+002530*----------------------------------------------------------------
+002540*1300-READ-CHECKPOINT - IF A PRIOR RUN LEFT A CHECKPOINT, PICK
+002550*UP THE LAST COMPLETED COPY NUMBER SO THIS RUN RESTARTS RIGHT
+002560*AFTER IT INSTEAD OF REDOING COMPLETED WORK.
+002570*----------------------------------------------------------------
+002580 1300-READ-CHECKPOINT.
+002590     MOVE 0 TO WS-RESUME-COUNT
+002600     OPEN INPUT CHECKPOINT-FILE
+002610     IF WS-CHKPT-STATUS = "00"
+002620         READ CHECKPOINT-FILE
+002630             NOT AT END
+002640                 MOVE CP-LAST-COMPLETED TO WS-RESUME-COUNT
+002650         END-READ
+002660         CLOSE CHECKPOINT-FILE
+002670     END-IF.
+002680 1300-EXIT.
+002690     EXIT.
+002700 
+002710*================================================================
+002720*2000-PROCESS-FILES - CLONE File.txt OUT TO EACH NUMBERED OR
+002730*MANIFEST-NAMED OUTPUT FILE AND AUDIT-LOG EVERY COPY MADE.
+002740*================================================================
+002750 2000-PROCESS-FILES.
+002760     MOVE WS-RESUME-COUNT TO WS-FILE-COUNT
+002770     MOVE 0 TO WS-BYTES-TOTAL
+002780     IF WS-RESUME-COUNT > 0
+002790         OPEN EXTEND AUDIT-FILE
+002800     ELSE
+002810         OPEN OUTPUT AUDIT-FILE
+002820     END-IF
+002822     IF WS-AUDIT-STATUS NOT = "00"
+002824         MOVE "AUDIT LOG COULD NOT BE OPENED"
+002826             TO WS-ABEND-MESSAGE
+002828         GO TO 9999-ABEND-EXIT
+002829     END-IF
+002830     IF CC-MANIFEST-MODE-ON
+002840         OPEN INPUT MANIFEST-FILE
+002850         IF WS-MANIFEST-STATUS NOT = "00"
+002860             MOVE "MANIFEST FILE COULD NOT BE OPENED"
+002870                 TO WS-ABEND-MESSAGE
+002880             GO TO 9999-ABEND-EXIT
+002890         END-IF
+002900         MOVE WS-RESUME-COUNT TO WS-SKIP-COUNT
+002910         PERFORM 2120-SKIP-MANIFEST-RECORD THRU 2120-EXIT
+002920             UNTIL WS-SKIP-COUNT = 0 OR WS-END-OF-MANIFEST
+002930         PERFORM 2100-CREATE-ONE-COPY THRU 2100-EXIT
+002940             UNTIL WS-END-OF-MANIFEST
+002950         CLOSE MANIFEST-FILE
+002960     ELSE
+002970         PERFORM 2100-CREATE-ONE-COPY THRU 2100-EXIT
+002980             UNTIL WS-FILE-COUNT >= CC-RUN-COUNT
+002990     END-IF
+003000     CLOSE AUDIT-FILE
+003010     PERFORM 2400-RESET-CHECKPOINT THRU 2400-EXIT
+003020     DISPLAY SPACE.
+003030 2000-EXIT.
+003040     EXIT.
+003050 
+003060*----------------------------------------------------------------
+003070*2100-CREATE-ONE-COPY - BUILD THE NEXT FILE-NAME, CLONE THE
+003080*WHOLE SOURCE FILE INTO IT, AND AUDIT-LOG THE COPY MADE.
+003090*----------------------------------------------------------------
+003100 2100-CREATE-ONE-COPY.
+003110     ADD 1 TO WS-FILE-COUNT
+003120     PERFORM 2110-BUILD-FILE-NAME THRU 2110-EXIT
+003130     IF CC-MANIFEST-MODE-ON AND WS-END-OF-MANIFEST
+003140         SUBTRACT 1 FROM WS-FILE-COUNT
+003150         GO TO 2100-EXIT
+003160     END-IF
+003170     IF CC-OPEN-MODE-APPEND
+003180         OPEN EXTEND FILE-OUT
+003182         IF WS-FILE-OUT-STATUS = "35"
+003184             OPEN OUTPUT FILE-OUT
+003186         END-IF
+003190     ELSE
+003200         OPEN OUTPUT FILE-OUT
+003210     END-IF
+003212     IF WS-FILE-OUT-STATUS NOT = "00"
+003214         MOVE "FILE-OUT COULD NOT BE OPENED - CHECK CC-OUTPUT-DIR"
+003216             TO WS-ABEND-MESSAGE
+003218         GO TO 9999-ABEND-EXIT
+003219     END-IF
+003220     OPEN INPUT FILE-IN
+003222     IF WS-FILE-IN-STATUS NOT = "00"
+003224         MOVE "FILE-IN COULD NOT BE REOPENED FOR THIS COPY"
+003226             TO WS-ABEND-MESSAGE
+003228         GO TO 9999-ABEND-EXIT
+003229     END-IF
+003230     MOVE "N" TO WS-EOF
+003240     MOVE 0 TO WS-BYTES-THIS-FILE
+003250     PERFORM 2200-COPY-ONE-RECORD THRU 2200-EXIT
+003260         UNTIL WS-END-OF-SOURCE
+003270     CLOSE FILE-IN
+003280     CLOSE FILE-OUT
+003290     ADD WS-BYTES-THIS-FILE TO WS-BYTES-TOTAL
+003300     MOVE WS-FILE-COUNT TO WS-COUNTER-DISPLAY
+003310     DISPLAY WS-COUNTER-DISPLAY WITH NO ADVANCING
+003320     PERFORM 2300-WRITE-AUDIT-RECORD THRU 2300-EXIT
+003330     PERFORM 2410-SAVE-CHECKPOINT THRU 2410-EXIT.
+003340 2100-EXIT.
+003350     EXIT.
+003360 
+003370*----------------------------------------------------------------
+003380*2110-BUILD-FILE-NAME - SEQUENTIAL COUNTER OR NEXT MANIFEST
+003390*NAME INTO FILE-NAME, WITH AN OPTIONAL OUTPUT
+003400*WITH AN OPTIONAL OUTPUT DIRECTORY PREFIX.
+003410*----------------------------------------------------------------
+003420 2110-BUILD-FILE-NAME.
+003430     MOVE SPACES TO FILE-NAME
+003440     IF CC-MANIFEST-MODE-ON
+003450         READ MANIFEST-FILE
+003460             AT END
+003470                 MOVE "Y" TO WS-MANIFEST-EOF
+003480             NOT AT END
+003490                 MOVE MF-TARGET-NAME TO WS-OUTPUT-NAME-SUFFIX
+003500         END-READ
+003510     ELSE
+003520         MOVE WS-FILE-COUNT TO WS-SEQ-EDIT
+003530         MOVE 0 TO WS-LEAD-SPACES
+003540         INSPECT WS-SEQ-EDIT TALLYING WS-LEAD-SPACES
+003550             FOR LEADING SPACE
+003560         MOVE WS-SEQ-EDIT (WS-LEAD-SPACES + 1 :)
+003570             TO WS-OUTPUT-NAME-SUFFIX
+003580     END-IF
+003590     IF CC-MANIFEST-MODE-ON AND WS-END-OF-MANIFEST
+003600         GO TO 2110-EXIT
+003610     END-IF
+003620     IF CC-OUTPUT-DIR NOT = SPACES
+003630         STRING CC-OUTPUT-DIR DELIMITED BY SPACE
+003640                "/File (" DELIMITED BY SIZE
+003650                WS-OUTPUT-NAME-SUFFIX
+003660                DELIMITED BY SPACE
+003670                ").txt" DELIMITED BY SIZE
+003680                INTO FILE-NAME
+003690         END-STRING
+003700     ELSE
+003710         STRING "File (" DELIMITED BY SIZE
+003720                WS-OUTPUT-NAME-SUFFIX
+003730                DELIMITED BY SPACE
+003740                ").txt" DELIMITED BY SIZE
+003750                INTO FILE-NAME
+003760         END-STRING
+003770     END-IF.
+003780 2110-EXIT.
+003790     EXIT.
+003800 
+003810*----------------------------------------------------------------
+003820*2120-SKIP-MANIFEST-RECORD - DISCARD ONE MANIFEST ENTRY ALREADY
+003830*HANDLED BY A PRIOR ATTEMPT, SO A RESTART PICKS UP RIGHT AFTER
+003840*THE LAST COMPLETED COPY INSTEAD OF REDOING IT.
+003850*----------------------------------------------------------------
+003860 2120-SKIP-MANIFEST-RECORD.
+003870     READ MANIFEST-FILE
+003880         AT END
+003890             MOVE "Y" TO WS-MANIFEST-EOF
+003900     END-READ
+003910     SUBTRACT 1 FROM WS-SKIP-COUNT.
+003920 2120-EXIT.
+003930     EXIT.
+003940 
+003950*----------------------------------------------------------------
+003960*2200-COPY-ONE-RECORD - COPY ONE RECORD OF File.txt TO THE
+003970*CURRENT OUTPUT FILE; THIS REPLICATES THE WHOLE SOURCE FILE.
+003980*----------------------------------------------------------------
+003990 2200-COPY-ONE-RECORD.
+004000     READ FILE-IN INTO FILE-OUT-RECORD
+004010         AT END
+004020             MOVE "Y" TO WS-EOF
+004030         NOT AT END
+004040             WRITE FILE-OUT-RECORD
+004042             MOVE 0 TO WS-TRAILING-SPACES
+004044             INSPECT FILE-OUT-RECORD TALLYING WS-TRAILING-SPACES
+004046                 FOR TRAILING SPACE
+004048             COMPUTE WS-RECORD-LENGTH =
+004049                 1000 - WS-TRAILING-SPACES + 1
+004052             ADD WS-RECORD-LENGTH TO WS-BYTES-THIS-FILE
+004060     END-READ.
+004070 2200-EXIT.
+004080     EXIT.
+004090 
+004100*----------------------------------------------------------------
+004110*2300-WRITE-AUDIT-RECORD - LOG THE FILE JUST CREATED.
+004120*----------------------------------------------------------------
+004130 2300-WRITE-AUDIT-RECORD.
+004140     MOVE SPACES TO AUDIT-RECORD
+004150     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+004160     ACCEPT WS-TS-TIME FROM TIME
+004170     MOVE FILE-NAME TO AL-FILE-NAME
+004180     STRING WS-TS-DATE DELIMITED BY SIZE
+004190            "-" DELIMITED BY SIZE
+004200            WS-TS-TIME DELIMITED BY SIZE
+004210            INTO AL-TIMESTAMP
+004220     END-STRING
+004230     MOVE WS-BYTES-THIS-FILE TO AL-BYTE-COUNT
+004240     WRITE AUDIT-RECORD.
+004250 2300-EXIT.
+004260     EXIT.
+004270 
+004280*----------------------------------------------------------------
+004290*2400-RESET-CHECKPOINT - CLEAR THE CHECKPOINT AT THE END OF A
+004300*RUN THAT RAN TO COMPLETION, SO THE NEXT NORMAL RUN STARTS
+004310*FRESH INSTEAD OF RESUMING PAST WORK THAT NO LONGER APPLIES.
+004320*----------------------------------------------------------------
+004330 2400-RESET-CHECKPOINT.
+004340     MOVE 0 TO CPT-LAST-COMPLETED
+004345     PERFORM 2420-WRITE-CHECKPOINT-FILE THRU 2420-EXIT.
+004380 2400-EXIT.
+004390     EXIT.
+004400
+004410*----------------------------------------------------------------
+004420*2410-SAVE-CHECKPOINT - RECORD THE COPY JUST COMPLETED AS THE
+004430*RESTART POINT, IN CASE THE RUN IS INTERRUPTED BEFORE THE NEXT
+004440*ONE FINISHES.
+004450*----------------------------------------------------------------
+004460 2410-SAVE-CHECKPOINT.
+004470     MOVE WS-FILE-COUNT TO CPT-LAST-COMPLETED
+004475     PERFORM 2420-WRITE-CHECKPOINT-FILE THRU 2420-EXIT.
+004510 2410-EXIT.
+004520     EXIT.
+004530
+004531*----------------------------------------------------------------
+004532*2420-WRITE-CHECKPOINT-FILE - WRITE CPT-LAST-COMPLETED TO A
+004533*FRESH SIDE FILE AND RENAME IT OVER THE LIVE CHECKPOINT, SO THE
+004534*UPDATE IS ATOMIC - A RUN KILLED MID-UPDATE LEAVES EITHER THE
+004535*OLD CHECKPOINT OR THE NEW ONE INTACT, NEVER A TRUNCATED ONE.
+004536*----------------------------------------------------------------
+004537 2420-WRITE-CHECKPOINT-FILE.
+004538     OPEN OUTPUT CHECKPOINT-TEMP-FILE
+004539     IF WS-CHKPT-TEMP-STATUS NOT = "00"
+004540         MOVE "CHECKPOINT TEMP FILE COULD NOT BE OPENED"
+004541             TO WS-ABEND-MESSAGE
+004542         GO TO 9999-ABEND-EXIT
+004543     END-IF
+004544     WRITE CHECKPOINT-TEMP-RECORD
+004545     CLOSE CHECKPOINT-TEMP-FILE
+004546     CALL "CBL_RENAME_FILE" USING WS-CHKPT-NEW-NAME
+004547                                  WS-CHKPT-LIVE-NAME
+004548         RETURNING WS-CHKPT-RENAME-RC
+004549     END-CALL
+004550     IF WS-CHKPT-RENAME-RC NOT = 0
+004551         MOVE "CHECKPOINT FILE COULD NOT BE UPDATED"
+004552             TO WS-ABEND-MESSAGE
+004553         GO TO 9999-ABEND-EXIT
+004554     END-IF.
+004555 2420-EXIT.
+004556     EXIT.
+004557
+004560*================================================================
+004570*9000-WRITE-SUMMARY-REPORT - END-OF-RUN COUNTS, BYTE TOTAL,
+004580*TIMESTAMPS AND ELAPSED TIME, WRITTEN TO SYSOUT.
+004590*================================================================
+004600 9000-WRITE-SUMMARY-REPORT.
+004610     ACCEPT WS-END-DATE FROM DATE YYYYMMDD
+004620     ACCEPT WS-END-TIME FROM TIME
+004630     PERFORM 9100-COMPUTE-ELAPSED-TIME THRU 9100-EXIT
+004640     MOVE WS-FILE-COUNT TO WS-COUNTER-DISPLAY
+004650     MOVE WS-BYTES-TOTAL TO WS-BYTES-TOTAL-DISP
+004660     MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-SECONDS-DISP
+004670     DISPLAY SPACE
+004680     DISPLAY "----------------------------------------------"
+004690     DISPLAY "FILE-CLONER RUN SUMMARY"
+004700     DISPLAY "  FILES CREATED . . . . . : " WS-COUNTER-DISPLAY
+004710     DISPLAY "  TOTAL BYTES WRITTEN . . : " WS-BYTES-TOTAL-DISP
+004720     DISPLAY "  RUN STARTED (CCYYMMDD) . : " WS-START-DATE
+004730     DISPLAY "  RUN STARTED (HHMMSSCC) . : " WS-START-TIME
+004740     DISPLAY "  RUN ENDED   (CCYYMMDD) . : " WS-END-DATE
+004750     DISPLAY "  RUN ENDED   (HHMMSSCC) . : " WS-END-TIME
+004760     DISPLAY "  ELAPSED SECONDS . . . : " WS-ELAPSED-SECONDS-DISP
+004770     DISPLAY "----------------------------------------------"
+004780     MOVE 0 TO RETURN-CODE.
+004790 9000-EXIT.
+004800     EXIT.
+004810 
+004820*----------------------------------------------------------------
+004830*9100-COMPUTE-ELAPSED-TIME - SECONDS BETWEEN START AND END
+004840*TIME, ALLOWING FOR A RUN THAT CROSSES MIDNIGHT.
+004850*----------------------------------------------------------------
+004860 9100-COMPUTE-ELAPSED-TIME.
+004870     COMPUTE WS-START-SECONDS =
+004880         WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS
+004890     COMPUTE WS-END-SECONDS =
+004900         WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS
+004910     IF WS-END-SECONDS < WS-START-SECONDS
+004920         COMPUTE WS-ELAPSED-SECONDS =
+004930             WS-END-SECONDS - WS-START-SECONDS + 86400
+004940     ELSE
+004950         COMPUTE WS-ELAPSED-SECONDS =
+004960             WS-END-SECONDS - WS-START-SECONDS
+004970     END-IF.
+004980 9100-EXIT.
+004990     EXIT.
+005000 
+005010*================================================================
+005020*9999-ABEND-EXIT - DISPLAY THE DIAGNOSTIC, SET A NON-ZERO
+005030*RETURN CODE AND TERMINATE THE RUN.
+005040*================================================================
+005050 9999-ABEND-EXIT.
+005060     DISPLAY "FILE-CLONER ABEND - " WS-ABEND-MESSAGE
+005070     MOVE 16 TO RETURN-CODE
+005080     STOP RUN.

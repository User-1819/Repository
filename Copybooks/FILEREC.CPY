@@ -0,0 +1,14 @@
+000100*================================================================
+000200*
+000300*   FILEREC  --  DISTRIBUTION TEMPLATE RECORD LAYOUT.
+000400*
+000500*   MAPS THE 1000-BYTE FLAT RECORD USED BY FILE-CLONER INTO
+000600*   ITS NAMED FIELDS SO THE PROGRAM CAN VALIDATE A TEMPLATE
+000700*   BEFORE IT IS CLONED OUT TO THE NUMBERED OUTPUT FILES.
+000800*
+000900*   2026-08-09  JHM  ORIGINAL VERSION.
+001000*================================================================
+001100     05  FR-HEADER             PIC X(20).
+001200     05  FR-EFFECTIVE-DATE     PIC X(08).
+001300     05  FR-SEQUENCE-NUMBER    PIC 9(06).
+001400     05  FR-BODY               PIC X(966).
